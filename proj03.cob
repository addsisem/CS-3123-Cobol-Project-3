@@ -9,6 +9,17 @@
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'NEWEMP'.
            SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'.
+           SELECT CONT-FILE ASSIGN TO 'NEWEMP2'.
+           SELECT SORT-WORK ASSIGN TO 'SORTWK1'.
+           SELECT SORTED-FILE ASSIGN TO 'SRTEMP'.
+           SELECT HIST-FILE ASSIGN TO 'DEDHIST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS HIST-STATUS.
+           SELECT XTR-FILE ASSIGN TO 'PAYEXTR'.
+           SELECT CTL-FILE ASSIGN TO 'RPTCTL'
+               FILE STATUS IS CTL-STATUS.
 
        DATA DIVISION.
 
@@ -17,17 +28,81 @@
            BLOCK CONTAINS 0 RECORDS
            LABEL RECORDS ARE STANDARD.
        01 INPUT-REC     PIC X(132).
+      **************************************************************
+      * TRAILER RECORD VIEW OF INPUT-REC - IDENTIFIED BY A LITERAL  *
+      * 'TRAILER' IN THE EID POSITION, CARRYING THE EXPECTED RECORD *
+      * COUNT AND CONTROL TOTAL FOR THE BATCH                       *
+      **************************************************************
+       01 TRAILER-REC REDEFINES INPUT-REC.
+          05 TRL-ID              PIC X(7).
+          05 TRL-EXP-REC-CT      PIC 9(4).
+          05 TRL-EXP-CTL-TOTAL   PIC 9(7)V99.
+          05 FILLER              PIC X(112).
        FD PRNT-FILE
            LABEL RECORDS ARE OMITTED.
        01 PRNT-REC      PIC X(125).
+      **************************************************************
+      * CONTINUATION FILE - OVERFLOW EMPLOYEES FOR A SAME-DAY RERUN *
+      **************************************************************
+       FD CONT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 CONT-REC      PIC X(132).
+      **************************************************************
+      * WORK FILE FOR THE PRE-SORT BY LAST/FIRST NAME BELOW, AND    *
+      * THE SORTED EMPLOYEE FILE THE MAIN READ LOOP ACTUALLY READS  *
+      **************************************************************
+       SD SORT-WORK.
+       01 SORT-REC.
+          05 FILLER        PIC X(7).
+          05 SRT-LAST      PIC X(15).
+          05 SRT-FIRST     PIC X(15).
+          05 FILLER        PIC X(95).
+       FD SORTED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SORTED-REC     PIC X(132).
+      **************************************************************
+      * YEAR-TO-DATE DEDUCTION HISTORY - ONE RECORD PER EMPLOYEE,   *
+      * KEYED BY EID/SSN, CARRIED FORWARD ACROSS RUNS               *
+      **************************************************************
+       FD HIST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 HIST-REC.
+          05 HIST-KEY.
+             10 HIST-EID     PIC X(7).
+             10 HIST-SSN     PIC X(9).
+          05 HIST-YTD-DED    PIC 9(8)V99.
+      **************************************************************
+      * FIXED-WIDTH EXTRACT FOR THE PAYROLL VENDOR'S IMPORT JOB     *
+      **************************************************************
+       FD XTR-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01 XTR-REC.
+          05 XTR-EID         PIC X(7).
+          05 XTR-SSN         PIC X(9).
+          05 XTR-STATUS      PIC X(1).
+          05 XTR-RATE        PIC 9(4)V99.
+          05 XTR-DED1        PIC 9(3)V99.
+          05 XTR-DED2        PIC 9(3)V99.
+          05 XTR-DED3        PIC 9(3)V99.
+          05 XTR-DED4        PIC 9(3)V99.
+          05 XTR-DED5        PIC 9(3)V99.
+      **************************************************************
+      * CONTROL RECORD - REPORT TITLE AND PAGE LENGTH FOR THIS RUN, *
+      * SO A SECOND BUSINESS UNIT CAN RUN THIS SAME PROGRAM         *
+      **************************************************************
+       FD CTL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CTL-REC.
+          05 CTL-RPT-TITLE      PIC X(28).
+          05 CTL-LINES-PER-PAGE PIC 99.
        WORKING-STORAGE SECTION.
        01 PAGE-CT       PIC 9999        VALUE '0001'.
        01 REC-CT        PIC 99          VALUE '00'.
        01 LN-CT         PIC 99          VALUE '00'.
        01 TOTAL-REC     PIC 9999        VALUE '0000'.
        01 TOTAL-DED     PIC 9(4)V99     VALUE '000000'.
-       01 TOT-H-DED     PIC 9(6)V99     VALUE '0'.
-       01 TOT-S-DED     PIC 9(6)V99     VALUE '0'.
        01 H-EMP         PIC 9999.
        01 S-EMP         PIC 9999.
        01 AVG-H         PIC 9(6)V99.
@@ -58,6 +133,48 @@
        01 SUB           PIC 999         VALUE 001.
        01 SUB2          PIC 99          VALUE 01.
       **************************************************************
+      * DEDUCTION CATEGORY LOOKUP - SLOT 1 IS ALWAYS HEALTH         *
+      * INSURANCE, SLOT 2 DENTAL, AND SO ON, SO THE DESCRIPTION IS  *
+      * KEYED OFF THE DEDUCTION SLOT NUMBER (SUB2)                  *
+      **************************************************************
+       01 DED-CAT-NAMES.
+         03 FILLER        PIC X(15)     VALUE 'HEALTH INSUR'.
+         03 FILLER        PIC X(15)     VALUE 'DENTAL INSUR'.
+         03 FILLER        PIC X(15)     VALUE 'RETIREMENT'.
+         03 FILLER        PIC X(15)     VALUE 'GARNISHMENT'.
+         03 FILLER        PIC X(15)     VALUE 'MISC/OTHER'.
+       01 DED-CAT-TABLE REDEFINES DED-CAT-NAMES.
+         03 DED-CAT-DESC  PIC X(15)     OCCURS 5 TIMES.
+       01 TOT-DED-CAT     PIC 9(7)V99   OCCURS 5 TIMES VALUE 0.
+      **************************************************************
+      * SUBTOTALS BY JOB TITLE - BUILT UP AS NEW TITLES ARE SEEN    *
+      * IN THE BATCH, NOT A FIXED LIST.  SIZED TO ONE ENTRY PER     *
+      * EMP-REC-TABLE SLOT SO EVERY DISTINCT TITLE IN A RUN ALWAYS  *
+      * HAS ROOM, EVEN IF EVERY EMPLOYEE HAS A DIFFERENT TITLE      *
+      **************************************************************
+       01 TITLE-CT       PIC 999         VALUE 0.
+       01 TITLE-SUB      PIC 999         VALUE 1.
+       01 TITLE-TABLE.
+         03 TITLE-ENTRY  OCCURS 100 TIMES.
+            05 TTL-NAME      PIC X(17).
+            05 TTL-COUNT     PIC 9(4)     VALUE 0.
+            05 TTL-RATE-TOT  PIC 9(8)V99  VALUE 0.
+            05 TTL-DED-TOT   PIC 9(8)V99  VALUE 0.
+            05 TTL-AVG-RATE  PIC 9(6)V99  VALUE 0.
+      **************************************************************
+      * EXCEPTION LIST - RECORDS WITH A STATUS OTHER THAN H/S OR A  *
+      * NON-POSITIVE RATE, SO THE LAST-PAGE TOTALS AREN'T TRUSTED   *
+      * TO SILENTLY EXCLUDE SOMEBODY                                *
+      **************************************************************
+       01 EXCEPT-CT      PIC 999         VALUE 0.
+       01 EXCEPT-SUB     PIC 999         VALUE 1.
+       01 EXCEPT-TABLE.
+         03 EXCEPT-ENTRY OCCURS 200 TIMES.
+            05 EXC-EID       PIC X(7).
+            05 EXC-LAST      PIC X(15).
+            05 EXC-REASON    PIC X(21).
+       01 EXC-REASON-WS  PIC X(21).
+      **************************************************************
       * LAYOUT FOR THE DATA OF REPORT PRNTING *
       **************************************************************
        01 PRNT-DATA1.
@@ -77,7 +194,9 @@
           03 L-DATE1       PIC 99/99/9999.
 
        01 PRNT-DATA2.
-         03 FILLER        PIC X(57)             VALUE SPACES.
+         03 FILLER        PIC X(2)              VALUE SPACES.
+         03 L-DED-DESC1   PIC X(15).
+         03 FILLER        PIC X(2)              VALUE SPACES.
          03 FILLER        PIC X(7)              VALUE 'DEDUCT:'.
          03 FILLER        PIC X(4)              VALUE SPACES.
          03 L-DED1        PIC ZZZ.99.
@@ -91,7 +210,9 @@
          03 L-STATUS1     PIC X(1).
 
        01 PRNT-DATA3.
-         03 FILLER        PIC X(68)             VALUE SPACES.
+         03 FILLER        PIC X(2)              VALUE SPACES.
+         03 L-DED-DESC2   PIC X(15).
+         03 FILLER        PIC X(13)             VALUE SPACES.
          03 L-DED2        PIC ZZZ.99.
 
        01 PRNT-DATA4.
@@ -99,6 +220,10 @@
          03 FILLER        PIC X(6)              VALUE 'TOTAL:'.
          03 FILLER        PIC X(2)              VALUE SPACES.
          03 L-TOTAL-DED1  PIC $Z,ZZ9.99.
+         03 FILLER        PIC X(3)              VALUE SPACES.
+         03 FILLER        PIC X(4)              VALUE 'YTD:'.
+         03 FILLER        PIC X(2)              VALUE SPACES.
+         03 L-YTD-DED1    PIC $ZZ,ZZ9.99.
       **************************************************************
       * LAYOUT FOR LAST PAGE OF REPORT PRINTING
       **************************************************************
@@ -117,10 +242,6 @@
          03 FILLER        VALUE 'AVERAGE HOURLY RATE:'.
          03 FILLER        PIC X(7)      VALUE SPACES.
          03 L-AVG-H-EMP   PIC $ZZ9.99.
-         03 FILLER        PIC X(10)     VALUE SPACES.
-         03 FILLER        PIC X(13)     VALUE 'TOTAL DEDUCT:'.
-         03 FILLER        PIC X(6)      VALUE SPACES.
-         03 L-TOT-H-DED   PIC $ZZZ,ZZ9.99.
 
        01 PRNT-LAST3.
          03 FILLER        PIC X(2)      VALUE SPACES.
@@ -131,10 +252,71 @@
          03 FILLER        VALUE 'AVERAGE SALARIED RATE:'.
          03 FILLER        PIC X(5)      VALUE SPACES.
          03 L-AVG-S-EMP   PIC $ZZ9.99.
-         03 FILLER        PIC X(10)     VALUE SPACES.
-         03 FILLER        PIC X(14)     VALUE 'TOTAL DEDUCT:'.
-         03 FILLER        PIC X(5)      VALUE SPACES.
-         03 L-TOT-S-DED   PIC $ZZZ,ZZ9.99.
+      **************************************************************
+      * LAYOUT FOR DEDUCTION TOTALS BY CATEGORY ON THE LAST PAGE    *
+      **************************************************************
+       01 PRNT-DED-CAT-HEAD.
+         03 FILLER        PIC X(4)      VALUE SPACES.
+         03 FILLER        PIC X(29)
+            VALUE 'DEDUCTION TOTALS BY CATEGORY'.
+
+       01 PRNT-DED-CAT.
+         03 FILLER           PIC X(4)          VALUE SPACES.
+         03 L-DED-CAT-DESC   PIC X(15).
+         03 FILLER           PIC X(5)          VALUE SPACES.
+         03 FILLER           PIC X(6)          VALUE 'TOTAL:'.
+         03 FILLER           PIC X(2)          VALUE SPACES.
+         03 L-DED-CAT-TOTAL  PIC $ZZZ,ZZ9.99.
+      **************************************************************
+      * LAYOUT FOR SUBTOTALS BY JOB TITLE ON THE LAST PAGE          *
+      **************************************************************
+       01 PRNT-TITLE-HEAD.
+         03 FILLER        PIC X(4)      VALUE SPACES.
+         03 FILLER        PIC X(20)     VALUE 'SUBTOTALS BY TITLE'.
+
+       01 PRNT-TITLE-LINE.
+         03 FILLER           PIC X(4)          VALUE SPACES.
+         03 L-TTL-NAME       PIC X(17).
+         03 FILLER           PIC X(2)          VALUE SPACES.
+         03 FILLER           PIC X(6)          VALUE 'COUNT:'.
+         03 L-TTL-COUNT      PIC ZZZ9.
+         03 FILLER           PIC X(2)          VALUE SPACES.
+         03 FILLER           PIC X(9)          VALUE 'AVG RATE:'.
+         03 L-TTL-AVG-RATE   PIC $ZZ9.99.
+         03 FILLER           PIC X(2)          VALUE SPACES.
+         03 FILLER           PIC X(6)          VALUE 'DEDUC:'.
+         03 L-TTL-DED-TOT    PIC $ZZZ,ZZ9.99.
+      **************************************************************
+      * LAYOUT FOR THE EXCEPTION LIST ON THE LAST PAGE              *
+      **************************************************************
+       01 PRNT-EXCEPT-HEAD.
+         03 FILLER        PIC X(4)      VALUE SPACES.
+         03 FILLER        PIC X(38)
+            VALUE 'EXCEPTION LIST - BAD STATUS OR RATE'.
+
+       01 PRNT-EXCEPT-LINE.
+         03 FILLER           PIC X(4)          VALUE SPACES.
+         03 L-EXC-EID        PIC X(7).
+         03 FILLER           PIC X(2)          VALUE SPACES.
+         03 L-EXC-LAST       PIC X(15).
+         03 FILLER           PIC X(2)          VALUE SPACES.
+         03 L-EXC-REASON     PIC X(21).
+      **************************************************************
+      * LAYOUT FOR THE BATCH CONTROL-TOTAL RECONCILIATION MESSAGE   *
+      **************************************************************
+       01 PRNT-BALANCE.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(20)     VALUE 'BATCH CONTROL CHECK:'.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 L-BAL-MSG     PIC X(45).
+
+       01 PRNT-BALANCE-DETAIL.
+         03 FILLER        PIC X(2)      VALUE SPACES.
+         03 FILLER        PIC X(10)     VALUE 'EXPECTED: '.
+         03 L-EXP-REC     PIC ZZZ9.
+         03 FILLER        PIC X(3)      VALUE SPACES.
+         03 FILLER        PIC X(15)     VALUE 'CONTROL TOTAL: '.
+         03 L-EXP-TOT     PIC $ZZZ,ZZ9.99.
       **************************************************************
       * LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRINTING *
       **************************************************************
@@ -145,7 +327,7 @@
          03 FILLER      PIC X(1)    VALUE '/'.
          03 HL-CUR-DAY  PIC 99.
          03 FILLER      PIC X(51).
-         03 FILLER      PIC X(28)   VALUE 'MASTERMIND COBOL, INC'.
+         03 HL-RPT-TITLE PIC X(28).
          03 FILLER      PIC X(19)   VALUE SPACES.
          03 FILLER      PIC X(4)    VALUE 'PAGE'.
          03 HL-PAGE-CT  PIC ZZZ9.
@@ -174,30 +356,133 @@
           05      CUR-YR      PIC 99.
           05      CUR-MO      PIC 99.
           05      CUR-DAY     PIC 99.
+      **************************************************************
+      * RUN-TIME REPORT TITLE AND PAGE-BREAK THRESHOLD, LOADED FROM *
+      * THE CONTROL FILE - DEFAULTED IF THERE IS NO CONTROL RECORD  *
+      **************************************************************
+       01 RPT-TITLE          PIC X(28)  VALUE 'MASTERMIND COBOL, INC'.
+       01 LINES-PER-PAGE     PIC 99     VALUE 25.
        01 MISC.
       **************************************************************
       *       END OF FILE (EOF) SWITCHES *
       *       0 = NOT AT EOF 1 = AT EOF *
       **************************************************************
          03 EOF-I      PIC 9   VALUE 0.
+         03 SW-CONT-OPEN PIC X VALUE 'N'.
+           88 CONT-FILE-OPEN        VALUE 'Y'.
+       01 HIST-STATUS    PIC XX.
+         88 HIST-OK                 VALUE '00'.
+         88 HIST-NOT-FOUND          VALUE '23'.
+       01 CTL-STATUS     PIC XX.
+         88 CTL-OK                  VALUE '00'.
+      **************************************************************
+      * SET WHEN 1810-VALIDATE-RECORD LOGS THE CURRENT RECORD TO    *
+      * THE EXCEPTION LIST, SO ITS RATE IS KEPT OUT OF THE HOURLY/  *
+      * SALARIED AND PER-TITLE AVERAGES                             *
+      **************************************************************
+       01 SW-RECORD-EXCEPTION PIC X VALUE 'N'.
+         88 RECORD-HAS-EXCEPTION   VALUE 'Y'.
+      **************************************************************
+      * BATCH CONTROL TOTALS FROM THE NEWEMP TRAILER RECORD, USED   *
+      * TO RECONCILE AGAINST WHAT WAS ACTUALLY READ                 *
+      **************************************************************
+       01 SW-TRAILER-FOUND PIC X   VALUE 'N'.
+         88 TRAILER-FOUND           VALUE 'Y'.
+       01 EXPECTED-REC-CT  PIC 9(4)    VALUE 0.
+       01 EXPECTED-CTL-TOTAL PIC 9(7)V99 VALUE 0.
+       01 GRAND-TOT-DED    PIC 9(8)V99 VALUE 0.
+       01 BAL-MSG          PIC X(45).
+      **************************************************************
+      * MASKED SSN FOR PRINTING - ONLY THE LAST 4 DIGITS ARE REAL   *
+      **************************************************************
+       01 SSN-MASK         PIC X(9).
       **************************************************************
       *       START OF PROCEDURE DIVISION       *
       **************************************************************
        PROCEDURE DIVISION.
            ACCEPT CUR-DATE FROM DATE.
        000-MAINLINE.
-           OPEN INPUT INPUT-FILE
-                OUTPUT PRNT-FILE.
+           PERFORM 1310-READ-CONTROL.
+           OPEN OUTPUT PRNT-FILE
+                       XTR-FILE.
+           PERFORM 1300-SORT-INPUT.
+           OPEN INPUT SORTED-FILE.
+           PERFORM 1320-OPEN-HISTORY.
             PERFORM 2000-READ-INPUT.
            PERFORM 1400-PRINT-HEAD.
-           MOVE 0 TO TOT-H-DED.
-           MOVE 0 TO TOT-S-DED.
            PERFORM 1500-LOOP
              UNTIL EOF-I = 1.
            PERFORM 1700-LAST-PAGE.
-           CLOSE INPUT-FILE
-             PRNT-FILE.
+           CLOSE SORTED-FILE
+             PRNT-FILE
+             XTR-FILE
+             HIST-FILE.
+           IF CONT-FILE-OPEN THEN
+              CLOSE CONT-FILE.
            STOP RUN.
+      **************************************************************
+      * SORTS THE DAY'S INPUT BY LAST NAME, THEN FIRST NAME, SO THE *
+      * REPORT PRINTS IN ALPHABETICAL ORDER                         *
+      **************************************************************
+       1300-SORT-INPUT.
+           SORT SORT-WORK
+             ON ASCENDING KEY SRT-LAST SRT-FIRST
+             INPUT PROCEDURE IS 1301-SORT-IN-PROC
+             GIVING SORTED-FILE.
+
+      **************************************************************
+      * FEEDS THE SORT FROM NEWEMP, PULLING OFF THE TRAILER RECORD  *
+      * (IF ANY) INSTEAD OF LETTING IT SORT IN AS AN EMPLOYEE        *
+      **************************************************************
+       1301-SORT-IN-PROC.
+           OPEN INPUT INPUT-FILE.
+           PERFORM 1302-SORT-IN-READ UNTIL EOF-I = 1.
+           CLOSE INPUT-FILE.
+           MOVE 0 TO EOF-I.
+
+       1302-SORT-IN-READ.
+           READ INPUT-FILE
+             AT END MOVE 1 TO EOF-I.
+           IF EOF-I IS NOT EQUAL TO 1 THEN
+              IF TRL-ID IS EQUAL TO 'TRAILER' THEN
+                 PERFORM 1303-CAPTURE-TRAILER
+              ELSE
+                 RELEASE SORT-REC FROM INPUT-REC.
+
+       1303-CAPTURE-TRAILER.
+           SET TRAILER-FOUND TO TRUE.
+           MOVE TRL-EXP-REC-CT    TO EXPECTED-REC-CT.
+           MOVE TRL-EXP-CTL-TOTAL TO EXPECTED-CTL-TOTAL.
+      **************************************************************
+      * OPENS THE YTD HISTORY FILE, CREATING IT THE FIRST TIME THIS *
+      * PROGRAM EVER RUNS IF IT DOESN'T EXIST YET                   *
+      **************************************************************
+       1320-OPEN-HISTORY.
+           OPEN I-O HIST-FILE.
+           IF NOT HIST-OK THEN
+              OPEN OUTPUT HIST-FILE
+              CLOSE HIST-FILE
+              OPEN I-O HIST-FILE.
+      **************************************************************
+      * READS THE ONE-RECORD CONTROL FILE FOR THIS RUN'S REPORT     *
+      * TITLE AND PAGE LENGTH, DEFAULTING THEM IF IT'S MISSING OR   *
+      * IF RPTCTL HASN'T BEEN SET UP FOR THIS BUSINESS UNIT YET     *
+      **************************************************************
+       1310-READ-CONTROL.
+           MOVE 'MASTERMIND COBOL, INC' TO CTL-RPT-TITLE.
+           MOVE 25 TO CTL-LINES-PER-PAGE.
+           OPEN INPUT CTL-FILE.
+           IF CTL-OK THEN
+              PERFORM 1315-READ-CONTROL-REC
+              CLOSE CTL-FILE.
+           MOVE CTL-RPT-TITLE      TO RPT-TITLE.
+           MOVE CTL-LINES-PER-PAGE TO LINES-PER-PAGE.
+
+       1315-READ-CONTROL-REC.
+           READ CTL-FILE
+             AT END
+                MOVE 'MASTERMIND COBOL, INC' TO CTL-RPT-TITLE
+                MOVE 25 TO CTL-LINES-PER-PAGE.
       ***************************************************************
       *       PRINT HEADERS
       ***************************************************************
@@ -206,6 +491,7 @@
            MOVE CUR-MO TO HL-CUR-MO.
            MOVE CUR-DAY TO HL-CUR-DAY.
            MOVE PAGE-CT TO HL-PAGE-CT.
+           MOVE RPT-TITLE TO HL-RPT-TITLE.
       /
            WRITE PRNT-REC FROM PRNT-HEADING1
              AFTER ADVANCING 1 LINE.
@@ -244,7 +530,11 @@
            MOVE 0 TO TOTAL-DED.
            PERFORM 2200-CALC-TOTALS UNTIL SUB2 > 5.
            MOVE 1 TO SUB2.
+           ADD TOTAL-DED TO GRAND-TOT-DED.
+           PERFORM 1810-VALIDATE-RECORD.
            PERFORM 1800-COUNT-STATUS.
+           PERFORM 1610-UPDATE-HISTORY.
+           PERFORM 1660-WRITE-EXTRACT.
            PERFORM 1600-PRINT-DATA.
            ADD 1 TO SUB.
            PERFORM 1625-PRINT-DATA UNTIL SUB2 > 4.
@@ -257,14 +547,16 @@
               ADD REC-CT TO TOTAL-REC
               SUBTRACT 10 FROM REC-CT.
 
-           IF LN-CT IS GREATER THAN OR EQUAL TO 25 THEN
+           IF LN-CT IS GREATER THAN OR EQUAL TO LINES-PER-PAGE THEN
               MOVE 0 TO LN-CT
               PERFORM 1450-PRINT-HEAD.
       **************************************************************
       * PRINTS THE SCHEDULE INFORMATION *
       **************************************************************
        1600-PRINT-DATA.
-           MOVE T-SSN(SUB)      TO L-SSN1.
+           MOVE 'XXXXX'           TO SSN-MASK(1:5).
+           MOVE T-SSN(SUB)(6:4)   TO SSN-MASK(6:4).
+           MOVE SSN-MASK          TO L-SSN1.
            INSPECT L-SSN1 REPLACING ALL ' ' BY '-'.
            MOVE T-LAST(SUB)     TO L-LAST1.
            MOVE T-FIRST(SUB)    TO L-FIRST1.
@@ -275,6 +567,7 @@
            MOVE T-RATE(SUB)     TO L-RATE1.
            MOVE T-STATUS(SUB)   TO L-STATUS1.
            MOVE T-DED(SUB2) TO L-DED1.
+           MOVE DED-CAT-DESC(SUB2) TO L-DED-DESC1.
              WRITE PRNT-REC FROM PRNT-DATA1
                AFTER ADVANCING 1 LINE.
              WRITE PRNT-REC FROM PRNT-DATA2
@@ -283,14 +576,45 @@
        1625-PRINT-DATA.
            ADD 1 TO SUB2.
            MOVE T-DED(SUB2) TO L-DED2.
+           MOVE DED-CAT-DESC(SUB2) TO L-DED-DESC2.
              WRITE PRNT-REC FROM PRNT-DATA3
                AFTER ADVANCING 1 LINE.
 
        1650-PRINT-DATA.
            MOVE TOTAL-DED TO L-TOTAL-DED1.
+           MOVE HIST-YTD-DED TO L-YTD-DED1.
             WRITE PRNT-REC FROM PRNT-DATA4
                AFTER ADVANCING 1 LINE.
       **************************************************************
+      * UPDATES THE YTD DEDUCTION HISTORY RECORD FOR THIS EMPLOYEE, *
+      * ADDING ONE THE FIRST TIME THE EID/SSN IS SEEN               *
+      **************************************************************
+       1610-UPDATE-HISTORY.
+           MOVE T-EID(SUB) TO HIST-EID.
+           MOVE T-SSN(SUB) TO HIST-SSN.
+           READ HIST-FILE
+             INVALID KEY
+                MOVE 0 TO HIST-YTD-DED.
+           ADD TOTAL-DED TO HIST-YTD-DED.
+           IF HIST-NOT-FOUND THEN
+              WRITE HIST-REC
+           ELSE
+              REWRITE HIST-REC.
+      **************************************************************
+      * WRITES ONE RECORD OF THE VENDOR EXTRACT FOR THIS EMPLOYEE   *
+      **************************************************************
+       1660-WRITE-EXTRACT.
+           MOVE T-EID(SUB)    TO XTR-EID.
+           MOVE T-SSN(SUB)    TO XTR-SSN.
+           MOVE T-STATUS(SUB) TO XTR-STATUS.
+           MOVE T-RATE(SUB)   TO XTR-RATE.
+           MOVE T-DED1(SUB)   TO XTR-DED1.
+           MOVE T-DED2(SUB)   TO XTR-DED2.
+           MOVE T-DED3(SUB)   TO XTR-DED3.
+           MOVE T-DED4(SUB)   TO XTR-DED4.
+           MOVE T-DED5(SUB)   TO XTR-DED5.
+           WRITE XTR-REC.
+      **************************************************************
       * PRINTS TOTALS AND AVERAGES TO THE LAST PAGE
       **************************************************************
        1700-LAST-PAGE.
@@ -299,8 +623,6 @@
            MOVE TOTAL-REC TO L-TOTAL-REC1.
            MOVE H-EMP TO L-H-EMP1.
            MOVE S-EMP TO L-S-EMP1.
-           MOVE TOT-H-DED TO L-TOT-H-DED.
-           MOVE TOT-S-DED TO L-TOT-S-DED.
            PERFORM 1900-CALC-AVERAGES.
             WRITE PRNT-REC FROM PRNT-LAST1
                AFTER ADVANCING 1 LINE.
@@ -308,6 +630,86 @@
                AFTER ADVANCING 1 LINE.
              WRITE PRNT-REC FROM PRNT-LAST3
                AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-DED-CAT-HEAD
+             AFTER ADVANCING 2 LINES.
+           MOVE 1 TO SUB2.
+           PERFORM 1750-PRINT-DED-CAT-TOTALS UNTIL SUB2 > 5.
+           WRITE PRNT-REC FROM PRNT-TITLE-HEAD
+             AFTER ADVANCING 2 LINES.
+           MOVE 1 TO TITLE-SUB.
+           PERFORM 1760-PRINT-TITLE-TOTALS UNTIL TITLE-SUB > TITLE-CT.
+           IF EXCEPT-CT IS GREATER THAN ZERO THEN
+              WRITE PRNT-REC FROM PRNT-EXCEPT-HEAD
+                AFTER ADVANCING 2 LINES
+              MOVE 1 TO EXCEPT-SUB
+              PERFORM 1770-PRINT-EXCEPTIONS
+                UNTIL EXCEPT-SUB > EXCEPT-CT.
+           PERFORM 1780-CHECK-BALANCE.
+      **************************************************************
+      * COMPARES THE RUN'S ACTUAL RECORD COUNT AND DEDUCTION TOTAL  *
+      * AGAINST THE NEWEMP TRAILER RECORD, IF ONE WAS PRESENT.      *
+      * A RUN THAT SPILLED OVERFLOW EMPLOYEES TO NEWEMP2 IS ONLY A  *
+      * PARTIAL RUN BY DESIGN, SO ITS COUNTS NEVER MATCH THE FULL   *
+      * BATCH'S TRAILER - FLAG IT AS PARTIAL INSTEAD OF OUT OF      *
+      * BALANCE                                                     *
+      **************************************************************
+       1780-CHECK-BALANCE.
+           IF CONT-FILE-OPEN THEN
+              MOVE 'PARTIAL RUN - REMAINDER SPILLED TO NEWEMP2'
+                TO BAL-MSG
+           ELSE
+              IF NOT TRAILER-FOUND THEN
+                 MOVE 'NO TRAILER RECORD - COUNTS NOT VERIFIED'
+                   TO BAL-MSG
+              ELSE
+                 IF TOTAL-REC IS EQUAL TO EXPECTED-REC-CT
+                    AND GRAND-TOT-DED IS EQUAL TO
+                        EXPECTED-CTL-TOTAL THEN
+                    MOVE 'IN BALANCE' TO BAL-MSG
+                 ELSE
+                    MOVE '*** OUT OF BALANCE - SEE COUNTS BELOW ***'
+                      TO BAL-MSG.
+           MOVE BAL-MSG TO L-BAL-MSG.
+           WRITE PRNT-REC FROM PRNT-BALANCE
+             AFTER ADVANCING 2 LINES.
+           IF TRAILER-FOUND THEN
+              MOVE EXPECTED-REC-CT    TO L-EXP-REC
+              MOVE EXPECTED-CTL-TOTAL TO L-EXP-TOT
+              WRITE PRNT-REC FROM PRNT-BALANCE-DETAIL
+                AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * PRINTS THE DEDUCTION TOTALS BY CATEGORY ON THE LAST PAGE
+      **************************************************************
+       1750-PRINT-DED-CAT-TOTALS.
+           MOVE DED-CAT-DESC(SUB2)  TO L-DED-CAT-DESC.
+           MOVE TOT-DED-CAT(SUB2)   TO L-DED-CAT-TOTAL.
+           WRITE PRNT-REC FROM PRNT-DED-CAT
+             AFTER ADVANCING 1 LINE.
+           ADD 1 TO SUB2.
+      **************************************************************
+      * PRINTS THE COUNT/AVERAGE RATE/DEDUCTION SUBTOTAL FOR EACH   *
+      * JOB TITLE ON THE LAST PAGE                                  *
+      **************************************************************
+       1760-PRINT-TITLE-TOTALS.
+           DIVIDE TTL-RATE-TOT(TITLE-SUB) BY TTL-COUNT(TITLE-SUB)
+             GIVING TTL-AVG-RATE(TITLE-SUB).
+           MOVE TTL-NAME(TITLE-SUB)     TO L-TTL-NAME.
+           MOVE TTL-COUNT(TITLE-SUB)    TO L-TTL-COUNT.
+           MOVE TTL-AVG-RATE(TITLE-SUB) TO L-TTL-AVG-RATE.
+           MOVE TTL-DED-TOT(TITLE-SUB)  TO L-TTL-DED-TOT.
+           WRITE PRNT-REC FROM PRNT-TITLE-LINE
+             AFTER ADVANCING 1 LINE.
+           ADD 1 TO TITLE-SUB.
+      **************************************************************
+      * PRINTS ONE LINE OF THE EXCEPTION LIST
+      **************************************************************
+       1770-PRINT-EXCEPTIONS.
+           MOVE EXC-EID(EXCEPT-SUB)    TO L-EXC-EID.
+           MOVE EXC-LAST(EXCEPT-SUB)   TO L-EXC-LAST.
+           MOVE EXC-REASON(EXCEPT-SUB) TO L-EXC-REASON.
+           WRITE PRNT-REC FROM PRNT-EXCEPT-LINE
+             AFTER ADVANCING 1 LINE.
+           ADD 1 TO EXCEPT-SUB.
       **************************************************************
       * TRANSFER DATA TO DEDUCTIONS TABLE
       **************************************************************
@@ -322,19 +724,75 @@
       * ************************************************************
        2200-CALC-TOTALS.
            ADD T-DED(SUB2) TO TOTAL-DED.
+           ADD T-DED(SUB2) TO TOT-DED-CAT(SUB2).
            ADD 1 TO SUB2.
       **************************************************************
-      * CALC TOTALS FOR HOURLY VS SALARIED EMPLOYEES
+      * VALIDATES THE STATUS CODE AND RATE.  A RECORD THAT FAILS    *
+      * EITHER CHECK IS STILL LEFT OUT OF THE HOURLY/SALARIED       *
+      * TOTALS, BUT IT NOW SHOWS UP ON THE EXCEPTION LIST INSTEAD   *
+      * OF JUST SILENTLY VANISHING FROM THE REPORT                  *
+      **************************************************************
+       1810-VALIDATE-RECORD.
+           MOVE 'N' TO SW-RECORD-EXCEPTION.
+           IF T-STATUS(SUB) IS NOT EQUAL TO 'H'
+              AND T-STATUS(SUB) IS NOT EQUAL TO 'S' THEN
+              MOVE 'INVALID STATUS CODE' TO EXC-REASON-WS
+              PERFORM 1815-LOG-EXCEPTION.
+           IF T-RATE(SUB) IS NOT GREATER THAN ZERO THEN
+              MOVE 'NON-POSITIVE RATE' TO EXC-REASON-WS
+              PERFORM 1815-LOG-EXCEPTION.
+      **************************************************************
+      * ADDS ONE ENTRY TO THE EXCEPTION LIST, IF THERE'S ROOM LEFT  *
+      * IN THE TABLE - A PATHOLOGICAL BATCH STOPS LOGGING FURTHER   *
+      * EXCEPTIONS RATHER THAN OVERRUNNING EXCEPT-TABLE             *
+      **************************************************************
+       1815-LOG-EXCEPTION.
+           SET RECORD-HAS-EXCEPTION TO TRUE.
+           IF EXCEPT-CT IS LESS THAN 200 THEN
+              ADD 1 TO EXCEPT-CT
+              MOVE T-EID(SUB)  TO EXC-EID(EXCEPT-CT)
+              MOVE T-LAST(SUB) TO EXC-LAST(EXCEPT-CT)
+              MOVE EXC-REASON-WS TO EXC-REASON(EXCEPT-CT).
+      **************************************************************
+      * CALC TOTALS FOR HOURLY VS SALARIED EMPLOYEES.  A RECORD     *
+      * ALREADY LOGGED TO THE EXCEPTION LIST BY 1810-VALIDATE-      *
+      * RECORD IS LEFT OUT OF THE HEADCOUNTS/AVERAGES/TITLE         *
+      * SUBTOTALS BELOW SO A BAD RATE CAN'T SKEW THEM                *
       **************************************************************
        1800-COUNT-STATUS.
+           IF NOT RECORD-HAS-EXCEPTION THEN
+              PERFORM 1805-ACCUM-RATES.
+      **************************************************************
+      * ACCUMULATES THE HOURLY/SALARIED HEADCOUNT AND RATE TOTALS,  *
+      * AND ROLLS THE RECORD INTO ITS TITLE SUBTOTAL                *
+      **************************************************************
+       1805-ACCUM-RATES.
            IF T-STATUS(SUB) IS EQUAL TO 'H' THEN
              ADD 1 TO H-EMP
-             ADD T-RATE(SUB) TO AVG-H
-             ADD TOTAL-DED TO TOT-H-DED.
+             ADD T-RATE(SUB) TO AVG-H.
            IF T-STATUS(SUB) IS EQUAL TO 'S' THEN
              ADD 1 TO S-EMP
-             ADD T-RATE(SUB) TO AVG-S
-             ADD TOTAL-DED TO TOT-S-DED.
+             ADD T-RATE(SUB) TO AVG-S.
+           PERFORM 1820-ACCUM-TITLE.
+      **************************************************************
+      * ACCUMULATES COUNT/RATE/DEDUCTION SUBTOTALS FOR EACH DISTINCT*
+      * T-TITLE SEEN IN THE BATCH, ADDING A NEW TABLE ENTRY THE     *
+      * FIRST TIME A TITLE SHOWS UP                                 *
+      **************************************************************
+       1820-ACCUM-TITLE.
+           MOVE 1 TO TITLE-SUB.
+           PERFORM 1825-FIND-TITLE
+             UNTIL TITLE-SUB > TITLE-CT
+                OR TTL-NAME(TITLE-SUB) = T-TITLE(SUB).
+           IF TITLE-SUB IS GREATER THAN TITLE-CT THEN
+              ADD 1 TO TITLE-CT
+              MOVE T-TITLE(SUB) TO TTL-NAME(TITLE-CT).
+           ADD 1 TO TTL-COUNT(TITLE-SUB).
+           ADD T-RATE(SUB) TO TTL-RATE-TOT(TITLE-SUB).
+           ADD TOTAL-DED TO TTL-DED-TOT(TITLE-SUB).
+
+       1825-FIND-TITLE.
+           ADD 1 TO TITLE-SUB.
       **************************************************************
       * CALCULATE AVERAGE RATES
       **************************************************************
@@ -345,7 +803,41 @@
              GIVING L-AVG-S-EMP.
       **************************************************************
       * READS THE INPUT FILE *
+      * IF THE TABLE IS FULL, THE REMAINDER OF THE DAY'S RECORDS    *
+      * ARE SPILLED TO THE CONTINUATION FILE INSTEAD OF OVERRUNNING *
+      * EMP-REC-TABLE.  A SAME-DAY RERUN AGAINST THAT FILE PICKS UP *
+      * WHERE THIS RUN LEFT OFF.                                    *
       **************************************************************
        2000-READ-INPUT.
-           READ INPUT-FILE INTO REC-ENTRIES(SUB)
-             AT END MOVE 1 TO EOF-I.       
+           IF SUB IS GREATER THAN 100 THEN
+              PERFORM 2050-SPILL-OVER
+           ELSE
+              READ SORTED-FILE INTO REC-ENTRIES(SUB)
+                AT END MOVE 1 TO EOF-I.
+
+      **************************************************************
+      * A 101ST RECORD IS ONLY CONFIRMED BY ACTUALLY READING ONE -  *
+      * A BATCH OF EXACTLY 100 MUST NOT OPEN NEWEMP2 OR DISPLAY THE *
+      * "SPILLING" WARNING, SO THE FIRST SPILL READ HAPPENS BEFORE  *
+      * CONT-FILE IS OPENED                                         *
+      **************************************************************
+       2050-SPILL-OVER.
+           READ SORTED-FILE
+             AT END MOVE 1 TO EOF-I.
+           IF EOF-I IS NOT EQUAL TO 1 THEN
+              PERFORM 2055-OPEN-CONT-FILE
+              WRITE CONT-REC FROM SORTED-REC
+              PERFORM 2060-SPILL-READ UNTIL EOF-I = 1.
+
+       2055-OPEN-CONT-FILE.
+           IF NOT CONT-FILE-OPEN THEN
+              OPEN OUTPUT CONT-FILE
+              SET CONT-FILE-OPEN TO TRUE
+              DISPLAY 'PROJ03 - OVER 100 EMPLOYEES IN NEWEMP - '
+                 'SPILLING REMAINDER TO NEWEMP2 FOR RERUN'.
+
+       2060-SPILL-READ.
+           READ SORTED-FILE
+             AT END MOVE 1 TO EOF-I.
+           IF EOF-I IS NOT EQUAL TO 1 THEN
+              WRITE CONT-REC FROM SORTED-REC.
